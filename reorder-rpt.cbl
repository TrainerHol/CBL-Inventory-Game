@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REORDER-RPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVENTORY-FILE ASSIGN TO "INVENTORY.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ITEM-ID.
+           SELECT REORDER-REPORT-FILE ASSIGN TO "REORDER.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Run at close of business against the same INVENTORY-FILE the
+      * game uses, so purchasing gets a ready-made reorder list instead
+      * of re-deriving it from the full VIEW-INVENTORY listing.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INVENTORY-FILE.
+       01 INVENTORY-RECORD.
+           05 ITEM-ID            PIC 9(5).
+           05 ITEM-NAME          PIC X(20).
+           05 ITEM-QUANTITY      PIC 9(5).
+           05 ITEM-PRICE         PIC 9(5)V99.
+           05 REORDER-LEVEL      PIC 9(5).
+
+       FD REORDER-REPORT-FILE.
+       01 REORDER-REPORT-LINE    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF                 PIC X VALUE 'N'.
+       01 WS-LINE-COUNT          PIC 9(5) VALUE ZERO.
+       01 WS-DETAIL-LINE.
+           05 WS-DL-ITEM-ID      PIC Z(4)9.
+           05 FILLER             PIC X(3) VALUE SPACES.
+           05 WS-DL-ITEM-NAME    PIC X(20).
+           05 FILLER             PIC X(3) VALUE SPACES.
+           05 WS-DL-QUANTITY     PIC Z(4)9.
+           05 FILLER             PIC X(3) VALUE SPACES.
+           05 WS-DL-REORDER      PIC Z(4)9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-REPORT
+           PERFORM PROCESS-INVENTORY UNTIL WS-EOF = "Y"
+           PERFORM FINISH-REPORT
+           STOP RUN.
+
+       INITIALIZE-REPORT.
+           OPEN INPUT INVENTORY-FILE
+           OPEN OUTPUT REORDER-REPORT-FILE
+           MOVE "Items Below Reorder Level" TO REORDER-REPORT-LINE
+           WRITE REORDER-REPORT-LINE
+           MOVE "ID    | Name                 | Qty   | Reorder"
+               TO REORDER-REPORT-LINE
+           WRITE REORDER-REPORT-LINE
+           MOVE "------------------------------------------------"
+               TO REORDER-REPORT-LINE
+           WRITE REORDER-REPORT-LINE
+           START INVENTORY-FILE KEY IS NOT LESS THAN ITEM-ID
+               INVALID KEY
+                   MOVE "Y" TO WS-EOF
+           END-START.
+
+       PROCESS-INVENTORY.
+           READ INVENTORY-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF
+               NOT AT END
+                   IF ITEM-QUANTITY < REORDER-LEVEL
+                       PERFORM WRITE-REORDER-LINE
+                   END-IF
+           END-READ.
+
+       WRITE-REORDER-LINE.
+           MOVE ITEM-ID TO WS-DL-ITEM-ID
+           MOVE ITEM-NAME TO WS-DL-ITEM-NAME
+           MOVE ITEM-QUANTITY TO WS-DL-QUANTITY
+           MOVE REORDER-LEVEL TO WS-DL-REORDER
+           MOVE WS-DETAIL-LINE TO REORDER-REPORT-LINE
+           WRITE REORDER-REPORT-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       FINISH-REPORT.
+           IF WS-LINE-COUNT = ZERO
+               MOVE "No items are below their reorder level."
+                   TO REORDER-REPORT-LINE
+               WRITE REORDER-REPORT-LINE
+           END-IF
+           CLOSE INVENTORY-FILE
+           CLOSE REORDER-REPORT-FILE.
