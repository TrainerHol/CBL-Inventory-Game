@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALUATION-RPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVENTORY-FILE ASSIGN TO "INVENTORY.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ITEM-ID.
+           SELECT VALUATION-PRINT-FILE ASSIGN TO "VALUATION.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Run at close of business to turn INVENTORY-FILE into a printed
+      * extended-value listing that can be filed as the day's asset
+      * valuation record, instead of the screen-only VIEW-INVENTORY.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INVENTORY-FILE.
+       01 INVENTORY-RECORD.
+           05 ITEM-ID            PIC 9(5).
+           05 ITEM-NAME          PIC X(20).
+           05 ITEM-QUANTITY      PIC 9(5).
+           05 ITEM-PRICE         PIC 9(5)V99.
+           05 REORDER-LEVEL      PIC 9(5).
+
+       FD VALUATION-PRINT-FILE.
+       01 VALUATION-PRINT-LINE   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF                 PIC X VALUE 'N'.
+       01 WS-EXTENDED-VALUE      PIC 9(10)V99.
+       01 WS-GRAND-TOTAL         PIC 9(10)V99 VALUE ZERO.
+       01 WS-DETAIL-LINE.
+           05 WS-DL-ITEM-ID      PIC Z(4)9.
+           05 FILLER             PIC X(3) VALUE SPACES.
+           05 WS-DL-ITEM-NAME    PIC X(20).
+           05 FILLER             PIC X(3) VALUE SPACES.
+           05 WS-DL-QUANTITY     PIC Z(4)9.
+           05 FILLER             PIC X(3) VALUE SPACES.
+           05 WS-DL-PRICE        PIC Z(4)9.99.
+           05 FILLER             PIC X(3) VALUE SPACES.
+           05 WS-DL-EXT-VALUE    PIC Z(9)9.99.
+       01 WS-TOTAL-LINE.
+           05 FILLER             PIC X(46) VALUE "Grand Total:".
+           05 WS-TL-GRAND-TOTAL  PIC Z(9)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-REPORT
+           PERFORM PROCESS-INVENTORY UNTIL WS-EOF = "Y"
+           PERFORM FINISH-REPORT
+           STOP RUN.
+
+       INITIALIZE-REPORT.
+           OPEN INPUT INVENTORY-FILE
+           OPEN OUTPUT VALUATION-PRINT-FILE
+           MOVE "End of Day Inventory Valuation Report"
+               TO VALUATION-PRINT-LINE
+           WRITE VALUATION-PRINT-LINE
+           MOVE "ID    | Name                 | Qty   | Price  | Value"
+               TO VALUATION-PRINT-LINE
+           WRITE VALUATION-PRINT-LINE
+           MOVE "-----------------------------------------------------"
+               TO VALUATION-PRINT-LINE
+           WRITE VALUATION-PRINT-LINE
+           START INVENTORY-FILE KEY IS NOT LESS THAN ITEM-ID
+               INVALID KEY
+                   MOVE "Y" TO WS-EOF
+           END-START.
+
+       PROCESS-INVENTORY.
+           READ INVENTORY-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF
+               NOT AT END
+                   PERFORM WRITE-VALUATION-LINE
+           END-READ.
+
+       WRITE-VALUATION-LINE.
+           COMPUTE WS-EXTENDED-VALUE = ITEM-QUANTITY * ITEM-PRICE
+           ADD WS-EXTENDED-VALUE TO WS-GRAND-TOTAL
+           MOVE ITEM-ID TO WS-DL-ITEM-ID
+           MOVE ITEM-NAME TO WS-DL-ITEM-NAME
+           MOVE ITEM-QUANTITY TO WS-DL-QUANTITY
+           MOVE ITEM-PRICE TO WS-DL-PRICE
+           MOVE WS-EXTENDED-VALUE TO WS-DL-EXT-VALUE
+           MOVE WS-DETAIL-LINE TO VALUATION-PRINT-LINE
+           WRITE VALUATION-PRINT-LINE.
+
+       FINISH-REPORT.
+           MOVE "-----------------------------------------------------"
+               TO VALUATION-PRINT-LINE
+           WRITE VALUATION-PRINT-LINE
+           MOVE WS-GRAND-TOTAL TO WS-TL-GRAND-TOTAL
+           MOVE WS-TOTAL-LINE TO VALUATION-PRINT-LINE
+           WRITE VALUATION-PRINT-LINE
+           CLOSE INVENTORY-FILE
+           CLOSE VALUATION-PRINT-FILE.
