@@ -0,0 +1,86 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INV-EXPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVENTORY-FILE ASSIGN TO "INVENTORY.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ITEM-ID.
+           SELECT EXPORT-FILE ASSIGN TO "INVENTORY.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Extracts INVENTORY-FILE in ITEM-ID order to a comma-separated
+      * feed the accounting system can pick up, instead of accounting
+      * re-keying figures off the screen-only VIEW-INVENTORY listing.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INVENTORY-FILE.
+       01 INVENTORY-RECORD.
+           05 ITEM-ID            PIC 9(5).
+           05 ITEM-NAME          PIC X(20).
+           05 ITEM-QUANTITY      PIC 9(5).
+           05 ITEM-PRICE         PIC 9(5)V99.
+           05 REORDER-LEVEL      PIC 9(5).
+
+       FD EXPORT-FILE.
+       01 EXPORT-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF                 PIC X VALUE 'N'.
+       01 WS-EXPORT-COUNT        PIC 9(5) VALUE ZERO.
+       01 WS-EXTENDED-VALUE      PIC 9(10)V99.
+       01 WS-EX-ITEM-ID          PIC 9(5).
+       01 WS-EX-ITEM-NAME        PIC X(20).
+       01 WS-EX-QUANTITY         PIC 9(5).
+       01 WS-EX-PRICE            PIC 9(5).99.
+       01 WS-EX-EXT-VALUE        PIC 9(10).99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-EXPORT
+           PERFORM PROCESS-INVENTORY UNTIL WS-EOF = "Y"
+           PERFORM FINISH-EXPORT
+           STOP RUN.
+
+       INITIALIZE-EXPORT.
+           OPEN INPUT INVENTORY-FILE
+           OPEN OUTPUT EXPORT-FILE
+           START INVENTORY-FILE KEY IS NOT LESS THAN ITEM-ID
+               INVALID KEY
+                   MOVE "Y" TO WS-EOF
+           END-START.
+
+       PROCESS-INVENTORY.
+           READ INVENTORY-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF
+               NOT AT END
+                   PERFORM WRITE-EXPORT-LINE
+           END-READ.
+
+       WRITE-EXPORT-LINE.
+           COMPUTE WS-EXTENDED-VALUE = ITEM-QUANTITY * ITEM-PRICE
+           MOVE ITEM-ID TO WS-EX-ITEM-ID
+           MOVE ITEM-NAME TO WS-EX-ITEM-NAME
+           MOVE ITEM-QUANTITY TO WS-EX-QUANTITY
+           MOVE ITEM-PRICE TO WS-EX-PRICE
+           MOVE WS-EXTENDED-VALUE TO WS-EX-EXT-VALUE
+           STRING WS-EX-ITEM-ID DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   WS-EX-ITEM-NAME DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   WS-EX-QUANTITY DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   WS-EX-PRICE DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   WS-EX-EXT-VALUE DELIMITED BY SIZE
+                   INTO EXPORT-LINE
+           END-STRING
+           WRITE EXPORT-LINE
+           ADD 1 TO WS-EXPORT-COUNT.
+
+       FINISH-EXPORT.
+           DISPLAY "Items exported: " WS-EXPORT-COUNT
+           CLOSE INVENTORY-FILE
+           CLOSE EXPORT-FILE.
