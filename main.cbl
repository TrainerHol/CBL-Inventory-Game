@@ -1,14 +1,30 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. INVENTORY-GAME.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INVENTORY-FILE ASSIGN TO "INVENTORY.DAT"
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               ACCESS MODE IS DYNAMIC
                RECORD KEY IS ITEM-ID.
-      * The indexed file organization is commonly used in AS/400 and IBM i
-      * systems for efficient data retrieval in inventory management apps.
+           SELECT TRANSACTION-LOG-FILE ASSIGN TO "TRANLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BACKORDER-FILE ASSIGN TO "BACKORD.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BO-KEY.
+           SELECT LOCATION-STOCK-FILE ASSIGN TO "LOCSTOCK.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LS-KEY.
+      * The indexed file organization is commonly used in AS/400 and
+      * IBM i systems for efficient data retrieval in inventory
+      * management apps.
+      * The transaction log is a plain sequential file so every stock
+      * and price change is appended to it in the order it happened.
+      * BACKORDER-FILE is keyed by item, then date/time so open
+      * backorders for an item are read back out in the order they
+      * were placed (oldest first) when stock comes back in.
 
        DATA DIVISION.
        FILE SECTION.
@@ -18,8 +34,52 @@ IDENTIFICATION DIVISION.
            05 ITEM-NAME          PIC X(20).
            05 ITEM-QUANTITY      PIC 9(5).
            05 ITEM-PRICE         PIC 9(5)V99.
+           05 REORDER-LEVEL      PIC 9(5).
       * This record structure represents a typical inventory item
       * in a real-world system, including ID, name, quantity, and price.
+      * REORDER-LEVEL is the quantity below which the item is flagged
+      * on the reorder report run at close of business.
+
+       FD TRANSACTION-LOG-FILE.
+       01 TRANSACTION-LOG-RECORD.
+           05 TL-ITEM-ID         PIC 9(5).
+           05 TL-OPERATION       PIC X(12).
+           05 TL-BEFORE-QTY      PIC 9(5).
+           05 TL-AFTER-QTY       PIC 9(5).
+           05 TL-BEFORE-PRICE    PIC 9(5)V99.
+           05 TL-AFTER-PRICE     PIC 9(5)V99.
+           05 TL-DATE            PIC 9(8).
+           05 TL-TIME            PIC 9(6).
+      * One line is appended for every ADD-STOCK, REMOVE-STOCK,
+      * UPDATE-PRICE, and backorder fill so the day's activity can be
+      * reconstructed later.
+
+       FD BACKORDER-FILE.
+       01 BACKORDER-RECORD.
+           05 BO-KEY.
+               10 BO-ITEM-ID       PIC 9(5).
+               10 BO-DATE          PIC 9(8).
+               10 BO-TIME          PIC 9(6).
+               10 BO-SEQ           PIC 9(5).
+           05 BO-QUANTITY         PIC 9(5).
+      * Holds the quantity still owed on a REMOVE-STOCK request that
+      * could not be filled in full, so unfilled demand is not lost.
+      * BO-SEQ breaks ties between backorders recorded for the same
+      * item in the same clock second, so a burst of shortfalls never
+      * collides on BO-KEY and silently drops a backorder.
+
+       FD LOCATION-STOCK-FILE.
+       01 LOCATION-STOCK-RECORD.
+           05 LS-KEY.
+               10 LS-ITEM-ID        PIC 9(5).
+               10 LS-LOCATION-ID    PIC X(4).
+           05 LS-QUANTITY          PIC 9(5).
+      * Carries the quantity of an item held at one stockroom.
+      * ITEM-QUANTITY on INVENTORY-FILE remains the system-wide total
+      * that ADD-STOCK, REMOVE-STOCK, the reports, and the backorder
+      * logic all already key off of; LOCATION-STOCK-FILE is the
+      * per-location breakdown of that same total, moved between
+      * locations by Transfer Stock without changing the total itself.
 
        WORKING-STORAGE SECTION.
        01 WS-INVENTORY-RECORD.
@@ -27,22 +87,44 @@ IDENTIFICATION DIVISION.
            05 WS-ITEM-NAME       PIC X(20).
            05 WS-ITEM-QUANTITY   PIC 9(5).
            05 WS-ITEM-PRICE      PIC 9(5)V99.
+           05 WS-REORDER-LEVEL   PIC 9(5).
        01 WS-EOF                 PIC X VALUE 'N'.
        01 WS-CHOICE              PIC 9.
        01 WS-TEMP-QUANTITY       PIC 9(5).
        01 WS-TEMP-PRICE          PIC 9(5)V99.
+       01 WS-DUPLICATE-ITEM      PIC X VALUE 'N'.
+       01 WS-LOG-OPERATION       PIC X(12).
+       01 WS-LOG-BEFORE-QTY      PIC 9(5).
+       01 WS-LOG-AFTER-QTY       PIC 9(5).
+       01 WS-LOG-BEFORE-PRICE    PIC 9(5)V99.
+       01 WS-LOG-AFTER-PRICE     PIC 9(5)V99.
+       01 WS-SHORTFALL           PIC 9(5).
+       01 WS-BACKORDER-EOF       PIC X VALUE 'N'.
+       01 WS-BACKORDER-COUNT     PIC 9(5) VALUE ZERO.
+       01 WS-FILL-QUANTITY       PIC 9(5).
+       01 WS-FROM-LOCATION       PIC X(4).
+       01 WS-TO-LOCATION         PIC X(4).
+       01 WS-TRANSFER-QTY        PIC 9(5).
+       01 WS-DEST-FOUND          PIC X VALUE 'N'.
+       01 WS-LOCATION-ID         PIC X(4).
+       01 WS-LOCATION-QTY        PIC 9(5).
+       01 WS-BACKORDER-SEQ       PIC 9(5) VALUE ZERO.
+       01 WS-HAS-BACKORDER       PIC X VALUE 'N'.
       * Working-storage variables are used for temporary data storage
       * and user input, similar to real inventory management systems.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM INITIALIZE-GAME
-           PERFORM GAME-LOOP UNTIL WS-CHOICE = 5
+           PERFORM GAME-LOOP UNTIL WS-CHOICE = 9
            PERFORM END-GAME
            STOP RUN.
 
        INITIALIZE-GAME.
            OPEN I-O INVENTORY-FILE
+           OPEN EXTEND TRANSACTION-LOG-FILE
+           OPEN I-O BACKORDER-FILE
+           OPEN I-O LOCATION-STOCK-FILE
            DISPLAY "Welcome to the Inventory Management Game!"
            DISPLAY "Initializing inventory..."
            PERFORM INITIALIZE-INVENTORY
@@ -55,6 +137,7 @@ IDENTIFICATION DIVISION.
            MOVE "Widget A" TO ITEM-NAME
            MOVE 100 TO ITEM-QUANTITY
            MOVE 9.99 TO ITEM-PRICE
+           MOVE 20 TO REORDER-LEVEL
            WRITE INVENTORY-RECORD
                INVALID KEY
                    DISPLAY "Error initializing inventory."
@@ -64,12 +147,45 @@ IDENTIFICATION DIVISION.
            MOVE "Gadget B" TO ITEM-NAME
            MOVE 50 TO ITEM-QUANTITY
            MOVE 19.99 TO ITEM-PRICE
+           MOVE 10 TO REORDER-LEVEL
            WRITE INVENTORY-RECORD
                INVALID KEY
                    DISPLAY "Error initializing inventory."
+           END-WRITE
+
+           MOVE 10001 TO LS-ITEM-ID
+           MOVE "MAIN" TO LS-LOCATION-ID
+           MOVE 100 TO LS-QUANTITY
+           WRITE LOCATION-STOCK-RECORD
+               INVALID KEY
+                   DISPLAY "Error initializing location stock."
+           END-WRITE
+           MOVE 10001 TO LS-ITEM-ID
+           MOVE "AUX1" TO LS-LOCATION-ID
+           MOVE 0 TO LS-QUANTITY
+           WRITE LOCATION-STOCK-RECORD
+               INVALID KEY
+                   DISPLAY "Error initializing location stock."
+           END-WRITE
+
+           MOVE 10002 TO LS-ITEM-ID
+           MOVE "MAIN" TO LS-LOCATION-ID
+           MOVE 50 TO LS-QUANTITY
+           WRITE LOCATION-STOCK-RECORD
+               INVALID KEY
+                   DISPLAY "Error initializing location stock."
+           END-WRITE
+           MOVE 10002 TO LS-ITEM-ID
+           MOVE "AUX1" TO LS-LOCATION-ID
+           MOVE 0 TO LS-QUANTITY
+           WRITE LOCATION-STOCK-RECORD
+               INVALID KEY
+                   DISPLAY "Error initializing location stock."
            END-WRITE.
       * This simplified initialization represents adding initial stock.
       * Real systems would typically load data from external sources.
+      * Each starter item's full quantity is seeded into the MAIN
+      * stockroom, with an empty AUX1 record ready for Transfer Stock.
 
        GAME-LOOP.
            DISPLAY " "
@@ -77,7 +193,11 @@ IDENTIFICATION DIVISION.
            DISPLAY "2. Add Stock"
            DISPLAY "3. Remove Stock"
            DISPLAY "4. Update Price"
-           DISPLAY "5. Exit"
+           DISPLAY "5. Add New Item"
+           DISPLAY "6. Delete Item"
+           DISPLAY "7. Review Backorders"
+           DISPLAY "8. Transfer Stock"
+           DISPLAY "9. Exit"
            DISPLAY "Enter your choice: " WITH NO ADVANCING
            ACCEPT WS-CHOICE
            EVALUATE WS-CHOICE
@@ -90,6 +210,14 @@ IDENTIFICATION DIVISION.
                WHEN 4
                    PERFORM UPDATE-PRICE
                WHEN 5
+                   PERFORM ADD-NEW-ITEM
+               WHEN 6
+                   PERFORM DELETE-ITEM
+               WHEN 7
+                   PERFORM REVIEW-BACKORDERS
+               WHEN 8
+                   PERFORM TRANSFER-STOCK
+               WHEN 9
                    CONTINUE
                WHEN OTHER
                    DISPLAY "Invalid choice. Please try again."
@@ -131,17 +259,30 @@ IDENTIFICATION DIVISION.
                    DISPLAY "Item not found."
                NOT INVALID KEY
                    DISPLAY "Current quantity: " ITEM-QUANTITY
+                   DISPLAY "Location (e.g. MAIN): " WITH NO ADVANCING
+                   ACCEPT WS-LOCATION-ID
                    DISPLAY "Enter quantity to add: " WITH NO ADVANCING
                    ACCEPT WS-TEMP-QUANTITY
+                   MOVE ITEM-QUANTITY TO WS-LOG-BEFORE-QTY
                    ADD WS-TEMP-QUANTITY TO ITEM-QUANTITY
                    REWRITE INVENTORY-RECORD
                        INVALID KEY
                            DISPLAY "Error updating inventory."
                    END-REWRITE
+                   MOVE ITEM-QUANTITY TO WS-LOG-AFTER-QTY
+                   MOVE ITEM-PRICE TO WS-LOG-BEFORE-PRICE
+                   MOVE ITEM-PRICE TO WS-LOG-AFTER-PRICE
+                   MOVE "ADD STOCK" TO WS-LOG-OPERATION
+                   PERFORM LOG-TRANSACTION
+                   MOVE WS-TEMP-QUANTITY TO WS-LOCATION-QTY
+                   PERFORM POST-ADD-LOCATION
                    DISPLAY "Stock updated successfully."
+                   PERFORM FILL-BACKORDERS
            END-READ.
       * This routine simulates adding stock to an existing item,
-      * a fundamental operation in inventory management.
+      * a fundamental operation in inventory management. The new
+      * units are credited to the location named so LOCATION-STOCK-FILE
+      * keeps summing to ITEM-QUANTITY.
 
        REMOVE-STOCK.
            DISPLAY "Enter Item ID to remove stock: " WITH NO ADVANCING
@@ -152,21 +293,74 @@ IDENTIFICATION DIVISION.
                    DISPLAY "Item not found."
                NOT INVALID KEY
                    DISPLAY "Current quantity: " ITEM-QUANTITY
-                   DISPLAY "Enter quantity to remove: " WITH NO ADVANCING
+                   DISPLAY "Location (e.g. MAIN): " WITH NO ADVANCING
+                   ACCEPT WS-LOCATION-ID
+                   PERFORM REMOVE-STOCK-AT-LOCATION
+           END-READ.
+      * This routine demonstrates stock removal and error checking,
+      * essential for maintaining accurate inventory levels. Stock can
+      * only be removed from a location that actually has it on hand,
+      * so LOCATION-STOCK-FILE keeps summing to ITEM-QUANTITY.
+
+       REMOVE-STOCK-AT-LOCATION.
+           MOVE ITEM-ID TO LS-ITEM-ID
+           MOVE WS-LOCATION-ID TO LS-LOCATION-ID
+           READ LOCATION-STOCK-FILE
+               INVALID KEY
+                   DISPLAY "No stock record for that location."
+               NOT INVALID KEY
+                   DISPLAY "Available at " WS-LOCATION-ID ": "
+                           LS-QUANTITY
+                   DISPLAY "Enter qty to remove: " WITH NO ADVANCING
                    ACCEPT WS-TEMP-QUANTITY
-                   IF WS-TEMP-QUANTITY > ITEM-QUANTITY
-                       DISPLAY "Error: Not enough stock."
+                   IF WS-TEMP-QUANTITY > LS-QUANTITY
+                       COMPUTE WS-SHORTFALL =
+                           WS-TEMP-QUANTITY - LS-QUANTITY
+                       MOVE LS-QUANTITY TO WS-LOCATION-QTY
+                       MOVE ITEM-QUANTITY TO WS-LOG-BEFORE-QTY
+                       SUBTRACT LS-QUANTITY FROM ITEM-QUANTITY
+                       MOVE ZERO TO LS-QUANTITY
+                       REWRITE LOCATION-STOCK-RECORD
+                           INVALID KEY
+                               DISPLAY "Error updating location stock."
+                       END-REWRITE
+                       REWRITE INVENTORY-RECORD
+                           INVALID KEY
+                               DISPLAY "Error updating inventory."
+                       END-REWRITE
+                       MOVE ITEM-QUANTITY TO WS-LOG-AFTER-QTY
+                       MOVE ITEM-PRICE TO WS-LOG-BEFORE-PRICE
+                       MOVE ITEM-PRICE TO WS-LOG-AFTER-PRICE
+                       MOVE "REMOVE STOCK" TO WS-LOG-OPERATION
+                       PERFORM LOG-TRANSACTION
+                       PERFORM WRITE-BACKORDER
+                       DISPLAY "Only " WS-LOCATION-QTY
+                               " available there. Backordered "
+                               WS-SHORTFALL " unit(s)."
                    ELSE
+                       MOVE ITEM-QUANTITY TO WS-LOG-BEFORE-QTY
                        SUBTRACT WS-TEMP-QUANTITY FROM ITEM-QUANTITY
+                       SUBTRACT WS-TEMP-QUANTITY FROM LS-QUANTITY
+                       REWRITE LOCATION-STOCK-RECORD
+                           INVALID KEY
+                               DISPLAY "Error updating location stock."
+                       END-REWRITE
                        REWRITE INVENTORY-RECORD
                            INVALID KEY
                                DISPLAY "Error updating inventory."
                        END-REWRITE
+                       MOVE ITEM-QUANTITY TO WS-LOG-AFTER-QTY
+                       MOVE ITEM-PRICE TO WS-LOG-BEFORE-PRICE
+                       MOVE ITEM-PRICE TO WS-LOG-AFTER-PRICE
+                       MOVE "REMOVE STOCK" TO WS-LOG-OPERATION
+                       PERFORM LOG-TRANSACTION
                        DISPLAY "Stock updated successfully."
                    END-IF
            END-READ.
-      * This routine demonstrates stock removal and error checking,
-      * essential for maintaining accurate inventory levels.
+      * Checks the named location's own balance, not the item's
+      * system-wide total, since that is what is physically there to
+      * hand out; only the shortfall against that location is
+      * backordered.
 
        UPDATE-PRICE.
            DISPLAY "Enter Item ID to update price: " WITH NO ADVANCING
@@ -179,19 +373,394 @@ IDENTIFICATION DIVISION.
                    DISPLAY "Current price: $" ITEM-PRICE
                    DISPLAY "Enter new price: $" WITH NO ADVANCING
                    ACCEPT WS-TEMP-PRICE
+                   MOVE ITEM-PRICE TO WS-LOG-BEFORE-PRICE
                    MOVE WS-TEMP-PRICE TO ITEM-PRICE
                    REWRITE INVENTORY-RECORD
                        INVALID KEY
                            DISPLAY "Error updating inventory."
                    END-REWRITE
+                   MOVE ITEM-PRICE TO WS-LOG-AFTER-PRICE
+                   MOVE ITEM-QUANTITY TO WS-LOG-BEFORE-QTY
+                   MOVE ITEM-QUANTITY TO WS-LOG-AFTER-QTY
+                   MOVE "UPDATE PRICE" TO WS-LOG-OPERATION
+                   PERFORM LOG-TRANSACTION
                    DISPLAY "Price updated successfully."
            END-READ.
       * Updating prices is a common task in inventory management,
       * often requiring proper authorization in real-world systems.
 
+       ADD-NEW-ITEM.
+           DISPLAY "Enter new Item ID: " WITH NO ADVANCING
+           ACCEPT WS-ITEM-ID
+           MOVE WS-ITEM-ID TO ITEM-ID
+           MOVE "N" TO WS-DUPLICATE-ITEM
+           READ INVENTORY-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-DUPLICATE-ITEM
+           END-READ
+           IF WS-DUPLICATE-ITEM = "Y"
+               DISPLAY "Item ID already exists. Use Add Stock instead."
+           ELSE
+               DISPLAY "Enter Item Name: " WITH NO ADVANCING
+               ACCEPT WS-ITEM-NAME
+               DISPLAY "Enter starting quantity: " WITH NO ADVANCING
+               ACCEPT WS-TEMP-QUANTITY
+               DISPLAY "Enter price: $" WITH NO ADVANCING
+               ACCEPT WS-TEMP-PRICE
+               DISPLAY "Enter reorder level: " WITH NO ADVANCING
+               ACCEPT WS-REORDER-LEVEL
+               MOVE WS-ITEM-ID TO ITEM-ID
+               MOVE WS-ITEM-NAME TO ITEM-NAME
+               MOVE WS-TEMP-QUANTITY TO ITEM-QUANTITY
+               MOVE WS-TEMP-PRICE TO ITEM-PRICE
+               MOVE WS-REORDER-LEVEL TO REORDER-LEVEL
+               WRITE INVENTORY-RECORD
+                   INVALID KEY
+                       DISPLAY "Error adding new item."
+                   NOT INVALID KEY
+                       MOVE WS-ITEM-ID TO LS-ITEM-ID
+                       MOVE "MAIN" TO LS-LOCATION-ID
+                       MOVE WS-TEMP-QUANTITY TO LS-QUANTITY
+                       WRITE LOCATION-STOCK-RECORD
+                           INVALID KEY
+                               DISPLAY "Error recording location stock."
+                       END-WRITE
+                       DISPLAY "New item added successfully."
+               END-WRITE
+           END-IF.
+      * This routine lets a new SKU be keyed directly into the file
+      * instead of only the two items WRITEn by INITIALIZE-INVENTORY.
+      * The starting quantity is seeded into the MAIN stockroom so the
+      * new item is ready for Transfer Stock right away.
+
+       DELETE-ITEM.
+           DISPLAY "Enter Item ID to delete: " WITH NO ADVANCING
+           ACCEPT WS-ITEM-ID
+           MOVE WS-ITEM-ID TO ITEM-ID
+           READ INVENTORY-FILE
+               INVALID KEY
+                   DISPLAY "Item not found."
+               NOT INVALID KEY
+                   IF ITEM-QUANTITY NOT = ZERO
+                       DISPLAY "Cannot delete: quantity is not zero."
+                   ELSE
+                       PERFORM CHECK-OPEN-BACKORDERS
+                       IF WS-HAS-BACKORDER = "Y"
+                           DISPLAY "Cannot delete: item has open "
+                                   "backorders."
+                       ELSE
+                           DELETE INVENTORY-FILE
+                               INVALID KEY
+                                   DISPLAY "Error deleting item."
+                               NOT INVALID KEY
+                                   PERFORM DELETE-LOCATION-STOCK
+                                   DISPLAY "Item deleted successfully."
+                           END-DELETE
+                       END-IF
+                   END-IF
+           END-READ.
+      * A discontinued item must be sold or written down to zero
+      * quantity, with no open backorders left owing, before it can
+      * come out of INVENTORY-FILE. Its per-location breakdown is
+      * deleted along with it so a reused Item ID starts clean.
+
+       CHECK-OPEN-BACKORDERS.
+           MOVE "N" TO WS-HAS-BACKORDER
+           MOVE "N" TO WS-EOF
+           MOVE ZERO TO BO-KEY
+           MOVE ITEM-ID TO BO-ITEM-ID
+           START BACKORDER-FILE KEY IS NOT LESS THAN BO-KEY
+               INVALID KEY
+                   MOVE "Y" TO WS-EOF
+           END-START
+           PERFORM UNTIL WS-EOF = "Y"
+               READ BACKORDER-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF BO-ITEM-ID NOT = ITEM-ID
+                           MOVE "Y" TO WS-EOF
+                       ELSE
+                           MOVE "Y" TO WS-HAS-BACKORDER
+                           MOVE "Y" TO WS-EOF
+                       END-IF
+               END-READ
+           END-PERFORM.
+      * An item can reach zero ITEM-QUANTITY purely because REMOVE-STOCK
+      * backordered the rest rather than failing, so a zero-quantity
+      * item can still owe stock; deleting it then would drop that
+      * unfilled demand with no record of it.
+
+       DELETE-LOCATION-STOCK.
+           MOVE "N" TO WS-EOF
+           MOVE ZERO TO LS-KEY
+           MOVE ITEM-ID TO LS-ITEM-ID
+           START LOCATION-STOCK-FILE KEY IS NOT LESS THAN LS-KEY
+               INVALID KEY
+                   MOVE "Y" TO WS-EOF
+           END-START
+           PERFORM UNTIL WS-EOF = "Y"
+               READ LOCATION-STOCK-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF LS-ITEM-ID NOT = ITEM-ID
+                           MOVE "Y" TO WS-EOF
+                       ELSE
+                           DELETE LOCATION-STOCK-FILE
+                               INVALID KEY
+                                   DISPLAY "Error deleting location "
+                                           "stock record."
+                           END-DELETE
+                       END-IF
+               END-READ
+           END-PERFORM.
+      * Removes every stockroom record for the deleted item so a later
+      * Add New Item for the same Item ID does not collide with a
+      * leftover location record.
+
+       LOG-TRANSACTION.
+           MOVE ITEM-ID TO TL-ITEM-ID
+           MOVE WS-LOG-OPERATION TO TL-OPERATION
+           MOVE WS-LOG-BEFORE-QTY TO TL-BEFORE-QTY
+           MOVE WS-LOG-AFTER-QTY TO TL-AFTER-QTY
+           MOVE WS-LOG-BEFORE-PRICE TO TL-BEFORE-PRICE
+           MOVE WS-LOG-AFTER-PRICE TO TL-AFTER-PRICE
+           ACCEPT TL-DATE FROM DATE YYYYMMDD
+           ACCEPT TL-TIME FROM TIME
+           WRITE TRANSACTION-LOG-RECORD.
+      * Appends one audit row per stock or price change so a bad entry
+      * can be traced back to the ADD-STOCK, REMOVE-STOCK, or
+      * UPDATE-PRICE call that made it.
+
+       WRITE-BACKORDER.
+           MOVE ITEM-ID TO BO-ITEM-ID
+           MOVE WS-SHORTFALL TO BO-QUANTITY
+           ACCEPT BO-DATE FROM DATE YYYYMMDD
+           ACCEPT BO-TIME FROM TIME
+           ADD 1 TO WS-BACKORDER-SEQ
+           MOVE WS-BACKORDER-SEQ TO BO-SEQ
+           WRITE BACKORDER-RECORD
+               INVALID KEY
+                   DISPLAY "Error recording backorder."
+           END-WRITE.
+      * Records the quantity a REMOVE-STOCK request could not fill so
+      * the unfilled demand is not simply lost.
+
+       REVIEW-BACKORDERS.
+           DISPLAY " "
+           DISPLAY "Open Backorders:"
+           DISPLAY "ID    | Qty Owed | Date     | Time"
+           DISPLAY "------------------------------------"
+           MOVE "N" TO WS-BACKORDER-EOF
+           MOVE ZERO TO WS-BACKORDER-COUNT
+           MOVE ZERO TO BO-KEY
+           START BACKORDER-FILE KEY IS NOT LESS THAN BO-KEY
+               INVALID KEY
+                   MOVE "Y" TO WS-BACKORDER-EOF
+           END-START
+           PERFORM UNTIL WS-BACKORDER-EOF = "Y"
+               READ BACKORDER-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-BACKORDER-EOF
+                   NOT AT END
+                       DISPLAY BO-ITEM-ID " | "
+                               BO-QUANTITY " | "
+                               BO-DATE " | "
+                               BO-TIME
+                       ADD 1 TO WS-BACKORDER-COUNT
+               END-READ
+           END-PERFORM
+           IF WS-BACKORDER-COUNT = ZERO
+               DISPLAY "No open backorders."
+           END-IF.
+      * Lets the current shortfall list be reviewed on demand instead
+      * of only being discovered when the next ADD-STOCK happens to
+      * fill it.
+
+       FILL-BACKORDERS.
+           MOVE "N" TO WS-BACKORDER-EOF
+           MOVE ZERO TO BO-KEY
+           MOVE ITEM-ID TO BO-ITEM-ID
+           START BACKORDER-FILE KEY IS NOT LESS THAN BO-KEY
+               INVALID KEY
+                   MOVE "Y" TO WS-BACKORDER-EOF
+           END-START
+           PERFORM UNTIL WS-BACKORDER-EOF = "Y" OR ITEM-QUANTITY = ZERO
+               READ BACKORDER-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-BACKORDER-EOF
+                   NOT AT END
+                       IF BO-ITEM-ID NOT = ITEM-ID
+                           MOVE "Y" TO WS-BACKORDER-EOF
+                       ELSE
+                           PERFORM FILL-ONE-BACKORDER
+                       END-IF
+               END-READ
+           END-PERFORM.
+      * Walks the open backorders for the item just replenished by
+      * ADD-STOCK, oldest first, and fills as much of each as the new
+      * stock allows.
+
+       FILL-ONE-BACKORDER.
+           MOVE WS-ITEM-ID TO LS-ITEM-ID
+           MOVE WS-LOCATION-ID TO LS-LOCATION-ID
+           READ LOCATION-STOCK-FILE
+               INVALID KEY
+                   MOVE ZERO TO LS-QUANTITY
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ
+           MOVE LS-QUANTITY TO WS-FILL-QUANTITY
+           IF BO-QUANTITY < WS-FILL-QUANTITY
+               MOVE BO-QUANTITY TO WS-FILL-QUANTITY
+           END-IF
+           IF WS-FILL-QUANTITY = ZERO
+               MOVE "Y" TO WS-BACKORDER-EOF
+           ELSE
+               MOVE ITEM-QUANTITY TO WS-LOG-BEFORE-QTY
+               SUBTRACT WS-FILL-QUANTITY FROM ITEM-QUANTITY
+               SUBTRACT WS-FILL-QUANTITY FROM BO-QUANTITY
+               REWRITE INVENTORY-RECORD
+                   INVALID KEY
+                       DISPLAY "Error updating inventory."
+               END-REWRITE
+               MOVE ITEM-QUANTITY TO WS-LOG-AFTER-QTY
+               MOVE ITEM-PRICE TO WS-LOG-BEFORE-PRICE
+               MOVE ITEM-PRICE TO WS-LOG-AFTER-PRICE
+               MOVE "BACKORDER" TO WS-LOG-OPERATION
+               PERFORM LOG-TRANSACTION
+               MOVE WS-FILL-QUANTITY TO WS-LOCATION-QTY
+               PERFORM POST-REMOVE-LOCATION
+               IF BO-QUANTITY = ZERO
+                   DELETE BACKORDER-FILE
+                       INVALID KEY
+                           DISPLAY "Error deleting backorder record."
+                   END-DELETE
+               ELSE
+                   REWRITE BACKORDER-RECORD
+                       INVALID KEY
+                           DISPLAY "Error updating backorder record."
+                   END-REWRITE
+               END-IF
+               DISPLAY "Filled " WS-FILL-QUANTITY
+                       " backordered unit(s) for item " BO-ITEM-ID "."
+           END-IF.
+      * Only fills as much of the backorder as the location just
+      * credited by ADD-STOCK actually has on hand, so this cannot
+      * drive that location's LOCATION-STOCK-FILE balance negative
+      * even when other locations are also holding stock for the item.
+      * Logs the fill the same way ADD-STOCK, REMOVE-STOCK, and
+      * UPDATE-PRICE log theirs, so TRANSACTION-LOG-FILE always
+      * accounts for every change to ITEM-QUANTITY.
+
+       POST-ADD-LOCATION.
+           MOVE WS-ITEM-ID TO LS-ITEM-ID
+           MOVE WS-LOCATION-ID TO LS-LOCATION-ID
+           READ LOCATION-STOCK-FILE
+               INVALID KEY
+                   MOVE WS-ITEM-ID TO LS-ITEM-ID
+                   MOVE WS-LOCATION-ID TO LS-LOCATION-ID
+                   MOVE WS-LOCATION-QTY TO LS-QUANTITY
+                   WRITE LOCATION-STOCK-RECORD
+                       INVALID KEY
+                           DISPLAY "Error recording location stock."
+                   END-WRITE
+               NOT INVALID KEY
+                   ADD WS-LOCATION-QTY TO LS-QUANTITY
+                   REWRITE LOCATION-STOCK-RECORD
+                       INVALID KEY
+                           DISPLAY "Error updating location stock."
+                   END-REWRITE
+           END-READ.
+      * Credits WS-LOCATION-QTY units to WS-ITEM-ID/WS-LOCATION-ID,
+      * creating the stockroom record the first time stock lands there.
+
+       POST-REMOVE-LOCATION.
+           MOVE WS-ITEM-ID TO LS-ITEM-ID
+           MOVE WS-LOCATION-ID TO LS-LOCATION-ID
+           READ LOCATION-STOCK-FILE
+               INVALID KEY
+                   DISPLAY "Error: no stock record for that location."
+               NOT INVALID KEY
+                   SUBTRACT WS-LOCATION-QTY FROM LS-QUANTITY
+                   REWRITE LOCATION-STOCK-RECORD
+                       INVALID KEY
+                           DISPLAY "Error updating location stock."
+                   END-REWRITE
+           END-READ.
+      * Debits WS-LOCATION-QTY units from WS-ITEM-ID/WS-LOCATION-ID.
+      * Callers are expected to have already confirmed that much is
+      * on hand there.
+
+       TRANSFER-STOCK.
+           DISPLAY "Enter Item ID to transfer: " WITH NO ADVANCING
+           ACCEPT WS-ITEM-ID
+           DISPLAY "Enter From Location (e.g. MAIN): " WITH NO ADVANCING
+           ACCEPT WS-FROM-LOCATION
+           DISPLAY "Enter To Location (e.g. AUX1): " WITH NO ADVANCING
+           ACCEPT WS-TO-LOCATION
+           DISPLAY "Enter quantity to transfer: " WITH NO ADVANCING
+           ACCEPT WS-TRANSFER-QTY
+           MOVE WS-ITEM-ID TO LS-ITEM-ID
+           MOVE WS-FROM-LOCATION TO LS-LOCATION-ID
+           READ LOCATION-STOCK-FILE
+               INVALID KEY
+                   DISPLAY "No stock record for that item/location."
+               NOT INVALID KEY
+                   IF WS-TRANSFER-QTY > LS-QUANTITY
+                       DISPLAY "Error: not enough stock at "
+                               WS-FROM-LOCATION " to transfer."
+                   ELSE
+                       SUBTRACT WS-TRANSFER-QTY FROM LS-QUANTITY
+                       REWRITE LOCATION-STOCK-RECORD
+                           INVALID KEY
+                               DISPLAY "Error updating location stock."
+                       END-REWRITE
+                       PERFORM CREDIT-DESTINATION
+                       DISPLAY "Transfer completed successfully."
+                   END-IF
+           END-READ.
+      * Moves quantity between two stockroom records for the same
+      * item. The item's system-wide ITEM-QUANTITY on INVENTORY-FILE
+      * does not change, since the stock never leaves the company.
+
+       CREDIT-DESTINATION.
+           MOVE WS-ITEM-ID TO LS-ITEM-ID
+           MOVE WS-TO-LOCATION TO LS-LOCATION-ID
+           MOVE "N" TO WS-DEST-FOUND
+           READ LOCATION-STOCK-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-DEST-FOUND
+           END-READ
+           IF WS-DEST-FOUND = "Y"
+               ADD WS-TRANSFER-QTY TO LS-QUANTITY
+               REWRITE LOCATION-STOCK-RECORD
+                   INVALID KEY
+                       DISPLAY "Error updating location stock."
+               END-REWRITE
+           ELSE
+               MOVE WS-ITEM-ID TO LS-ITEM-ID
+               MOVE WS-TO-LOCATION TO LS-LOCATION-ID
+               MOVE WS-TRANSFER-QTY TO LS-QUANTITY
+               WRITE LOCATION-STOCK-RECORD
+                   INVALID KEY
+                       DISPLAY "Error recording location stock."
+               END-WRITE
+           END-IF.
+      * Creates the destination location's record the first time stock
+      * is transferred into it, otherwise credits the existing one.
+
        END-GAME.
            CLOSE INVENTORY-FILE
-           DISPLAY "Thank you for playing the Inventory Management Game!"
+           CLOSE TRANSACTION-LOG-FILE
+           CLOSE BACKORDER-FILE
+           CLOSE LOCATION-STOCK-FILE
+           DISPLAY "Thank you for playing the Inventory Game!"
            DISPLAY "Exiting...".
       * Proper file closure is crucial in real systems to ensure
-      * data integrity and prevent file corruption.
\ No newline at end of file
+      * data integrity and prevent file corruption.
