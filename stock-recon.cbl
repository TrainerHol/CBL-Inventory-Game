@@ -0,0 +1,249 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STOCK-RECON.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVENTORY-FILE ASSIGN TO "INVENTORY.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ITEM-ID.
+           SELECT PHYSICAL-COUNT-FILE ASSIGN TO "PHYSCNT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VARIANCE-REPORT-FILE ASSIGN TO "PHYSCNT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANSACTION-LOG-FILE ASSIGN TO "TRANLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LOCATION-STOCK-FILE ASSIGN TO "LOCSTOCK.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LS-KEY.
+      * Turns a shelf count into an auditable reconciliation instead of
+      * someone subtracting counted from system quantity on paper and
+      * keying the difference through ADD-STOCK/REMOVE-STOCK by hand.
+      * Prints every variance, then applies the adjustments on
+      * confirmation. Every variance actually applied is posted to the
+      * MAIN location, same as a manual ADD-STOCK/REMOVE-STOCK would be,
+      * so LOCATION-STOCK-FILE stays in step with ITEM-QUANTITY.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INVENTORY-FILE.
+       01 INVENTORY-RECORD.
+           05 ITEM-ID            PIC 9(5).
+           05 ITEM-NAME          PIC X(20).
+           05 ITEM-QUANTITY      PIC 9(5).
+           05 ITEM-PRICE         PIC 9(5)V99.
+           05 REORDER-LEVEL      PIC 9(5).
+
+       FD PHYSICAL-COUNT-FILE.
+       01 PHYSICAL-COUNT-RECORD.
+           05 PC-ITEM-ID          PIC 9(5).
+           05 PC-COUNTED-QTY      PIC 9(5).
+
+       FD VARIANCE-REPORT-FILE.
+       01 VARIANCE-REPORT-LINE    PIC X(80).
+
+       FD TRANSACTION-LOG-FILE.
+       01 TRANSACTION-LOG-RECORD.
+           05 TL-ITEM-ID         PIC 9(5).
+           05 TL-OPERATION       PIC X(12).
+           05 TL-BEFORE-QTY      PIC 9(5).
+           05 TL-AFTER-QTY       PIC 9(5).
+           05 TL-BEFORE-PRICE    PIC 9(5)V99.
+           05 TL-AFTER-PRICE     PIC 9(5)V99.
+           05 TL-DATE            PIC 9(8).
+           05 TL-TIME            PIC 9(6).
+      * Same layout main.cbl's interactive menu appends to, so a count
+      * adjustment leaves the same kind of audit trail as REMOVE-STOCK.
+
+       FD LOCATION-STOCK-FILE.
+       01 LOCATION-STOCK-RECORD.
+           05 LS-KEY.
+               10 LS-ITEM-ID        PIC 9(5).
+               10 LS-LOCATION-ID    PIC X(4).
+           05 LS-QUANTITY          PIC 9(5).
+      * Same layout main.cbl uses for the per-location breakdown of
+      * ITEM-QUANTITY.
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF                  PIC X VALUE 'N'.
+       01 WS-APPLY-ANSWER         PIC X VALUE 'N'.
+       01 WS-VARIANCE-COUNT       PIC 9(5) VALUE ZERO.
+       01 WS-VARIANCE             PIC S9(5).
+       01 WS-LOG-OPERATION        PIC X(12).
+       01 WS-LOG-BEFORE-QTY       PIC 9(5).
+       01 WS-LOG-AFTER-QTY        PIC 9(5).
+       01 WS-LOG-BEFORE-PRICE     PIC 9(5)V99.
+       01 WS-LOG-AFTER-PRICE      PIC 9(5)V99.
+       01 WS-VARIANCE-LINE.
+           05 WS-VL-ITEM-ID       PIC Z(4)9.
+           05 FILLER              PIC X(3) VALUE SPACES.
+           05 WS-VL-SYSTEM-QTY    PIC Z(4)9.
+           05 FILLER              PIC X(3) VALUE SPACES.
+           05 WS-VL-COUNTED-QTY   PIC Z(4)9.
+           05 FILLER              PIC X(3) VALUE SPACES.
+           05 WS-VL-VARIANCE      PIC -(4)9.
+       01 WS-EXCEPTION-LINE.
+           05 FILLER              PIC X(19)
+               VALUE "Item not found: ID ".
+           05 WS-EX-ITEM-ID       PIC Z(4)9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM PRINT-VARIANCE-REPORT
+           IF WS-VARIANCE-COUNT > ZERO
+               DISPLAY "Apply counted quantities to INVENTORY-FILE"
+               DISPLAY "(Y/N)? " WITH NO ADVANCING
+               ACCEPT WS-APPLY-ANSWER
+               IF WS-APPLY-ANSWER = "Y" OR WS-APPLY-ANSWER = "y"
+                   PERFORM APPLY-ADJUSTMENTS
+               END-IF
+           END-IF
+           STOP RUN.
+
+       PRINT-VARIANCE-REPORT.
+           OPEN INPUT INVENTORY-FILE
+           OPEN INPUT PHYSICAL-COUNT-FILE
+           OPEN OUTPUT VARIANCE-REPORT-FILE
+           MOVE "Physical Count Variance Report" TO VARIANCE-REPORT-LINE
+           WRITE VARIANCE-REPORT-LINE
+           MOVE "ID    | System | Counted | Variance"
+               TO VARIANCE-REPORT-LINE
+           WRITE VARIANCE-REPORT-LINE
+           MOVE "N" TO WS-EOF
+           PERFORM SCAN-ONE-COUNT UNTIL WS-EOF = "Y"
+           CLOSE INVENTORY-FILE
+           CLOSE PHYSICAL-COUNT-FILE
+           CLOSE VARIANCE-REPORT-FILE.
+
+       SCAN-ONE-COUNT.
+           READ PHYSICAL-COUNT-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF
+               NOT AT END
+                   PERFORM COMPARE-ONE-COUNT
+           END-READ.
+
+       COMPARE-ONE-COUNT.
+           MOVE PC-ITEM-ID TO ITEM-ID
+           READ INVENTORY-FILE
+               INVALID KEY
+                   MOVE PC-ITEM-ID TO WS-EX-ITEM-ID
+                   MOVE WS-EXCEPTION-LINE TO VARIANCE-REPORT-LINE
+                   WRITE VARIANCE-REPORT-LINE
+                   END-WRITE
+               NOT INVALID KEY
+                   COMPUTE WS-VARIANCE = PC-COUNTED-QTY - ITEM-QUANTITY
+                   IF WS-VARIANCE NOT = ZERO
+                       MOVE ITEM-ID TO WS-VL-ITEM-ID
+                       MOVE ITEM-QUANTITY TO WS-VL-SYSTEM-QTY
+                       MOVE PC-COUNTED-QTY TO WS-VL-COUNTED-QTY
+                       MOVE WS-VARIANCE TO WS-VL-VARIANCE
+                       MOVE WS-VARIANCE-LINE TO VARIANCE-REPORT-LINE
+                       WRITE VARIANCE-REPORT-LINE
+                       ADD 1 TO WS-VARIANCE-COUNT
+                   END-IF
+           END-READ.
+
+       APPLY-ADJUSTMENTS.
+           OPEN I-O INVENTORY-FILE
+           OPEN INPUT PHYSICAL-COUNT-FILE
+           OPEN EXTEND TRANSACTION-LOG-FILE
+           OPEN I-O LOCATION-STOCK-FILE
+           MOVE "N" TO WS-EOF
+           PERFORM APPLY-ONE-COUNT UNTIL WS-EOF = "Y"
+           CLOSE INVENTORY-FILE
+           CLOSE PHYSICAL-COUNT-FILE
+           CLOSE TRANSACTION-LOG-FILE
+           CLOSE LOCATION-STOCK-FILE
+           DISPLAY "Adjustments applied.".
+
+       APPLY-ONE-COUNT.
+           READ PHYSICAL-COUNT-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF
+               NOT AT END
+                   MOVE PC-ITEM-ID TO ITEM-ID
+                   READ INVENTORY-FILE
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           COMPUTE WS-VARIANCE =
+                               PC-COUNTED-QTY - ITEM-QUANTITY
+                           IF WS-VARIANCE NOT = ZERO
+                               MOVE ITEM-QUANTITY TO WS-LOG-BEFORE-QTY
+                               MOVE PC-COUNTED-QTY TO ITEM-QUANTITY
+                               REWRITE INVENTORY-RECORD
+                                   INVALID KEY
+                                       DISPLAY
+                                           "Error updating inventory."
+                               END-REWRITE
+                               MOVE ITEM-QUANTITY TO WS-LOG-AFTER-QTY
+                               MOVE ITEM-PRICE TO WS-LOG-BEFORE-PRICE
+                               MOVE ITEM-PRICE TO WS-LOG-AFTER-PRICE
+                               MOVE "COUNT ADJUST" TO WS-LOG-OPERATION
+                               PERFORM LOG-TRANSACTION
+                               PERFORM POST-LOCATION-VARIANCE
+                           END-IF
+                   END-READ
+           END-READ.
+
+       LOG-TRANSACTION.
+           MOVE ITEM-ID TO TL-ITEM-ID
+           MOVE WS-LOG-OPERATION TO TL-OPERATION
+           MOVE WS-LOG-BEFORE-QTY TO TL-BEFORE-QTY
+           MOVE WS-LOG-AFTER-QTY TO TL-AFTER-QTY
+           MOVE WS-LOG-BEFORE-PRICE TO TL-BEFORE-PRICE
+           MOVE WS-LOG-AFTER-PRICE TO TL-AFTER-PRICE
+           ACCEPT TL-DATE FROM DATE YYYYMMDD
+           ACCEPT TL-TIME FROM TIME
+           WRITE TRANSACTION-LOG-RECORD.
+      * Appends the same kind of audit row REMOVE-STOCK writes, so a
+      * physical-count adjustment leaves as clear a trail as a manual
+      * correction typed in through the menu. Only written when the
+      * count actually disagrees with the system quantity, so a
+      * matching count does not pad the log with a no-op entry.
+
+       POST-LOCATION-VARIANCE.
+           MOVE ITEM-ID TO LS-ITEM-ID
+           MOVE "MAIN" TO LS-LOCATION-ID
+           READ LOCATION-STOCK-FILE
+               INVALID KEY
+                   IF WS-VARIANCE > ZERO
+                       MOVE ITEM-ID TO LS-ITEM-ID
+                       MOVE "MAIN" TO LS-LOCATION-ID
+                       MOVE WS-VARIANCE TO LS-QUANTITY
+                       WRITE LOCATION-STOCK-RECORD
+                           INVALID KEY
+                               DISPLAY
+                                   "Error recording location stock."
+                       END-WRITE
+                   ELSE
+                       DISPLAY "Error: no MAIN stock record to "
+                               "apply variance against."
+                   END-IF
+               NOT INVALID KEY
+                   IF WS-VARIANCE < ZERO
+                           AND LS-QUANTITY < WS-VARIANCE * -1
+                       DISPLAY "Warning: MAIN stock for item " ITEM-ID
+                               " was only " LS-QUANTITY
+                               ", cannot absorb full shrinkage of "
+                               WS-VARIANCE "; clamped to zero."
+                       MOVE ZERO TO LS-QUANTITY
+                   ELSE
+                       ADD WS-VARIANCE TO LS-QUANTITY
+                   END-IF
+                   REWRITE LOCATION-STOCK-RECORD
+                       INVALID KEY
+                           DISPLAY "Error updating location stock."
+                   END-REWRITE
+           END-READ.
+      * Posts the same variance just applied to ITEM-QUANTITY to the
+      * item's MAIN stockroom record (creating it if the item somehow
+      * has none yet), the same location ADD-NEW-ITEM seeds a new item
+      * into, so a physical count never leaves LOCATION-STOCK-FILE out
+      * of step with the system-wide total. A shrinkage bigger than
+      * what MAIN actually shows on hand cannot be subtracted without
+      * corrupting an unsigned quantity, so it is clamped at zero and
+      * flagged instead, the same way the count itself is never
+      * refused just because a location total looks off.
