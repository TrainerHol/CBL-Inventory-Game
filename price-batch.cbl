@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRICE-BATCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVENTORY-FILE ASSIGN TO "INVENTORY.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ITEM-ID.
+           SELECT PRICE-UPDATES-FILE ASSIGN TO "PRICEUPD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO "PRICEUPD.EXC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANSACTION-LOG-FILE ASSIGN TO "TRANLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Applies an entire supplier cost-change sheet in one run instead
+      * of keying each ITEM-ID and new price through UPDATE-PRICE one
+      * at a time, and lists any item id the feed named that is not on
+      * INVENTORY-FILE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INVENTORY-FILE.
+       01 INVENTORY-RECORD.
+           05 ITEM-ID            PIC 9(5).
+           05 ITEM-NAME          PIC X(20).
+           05 ITEM-QUANTITY      PIC 9(5).
+           05 ITEM-PRICE         PIC 9(5)V99.
+           05 REORDER-LEVEL      PIC 9(5).
+
+       FD PRICE-UPDATES-FILE.
+       01 PRICE-UPDATE-RECORD.
+           05 PU-ITEM-ID          PIC 9(5).
+           05 PU-NEW-PRICE        PIC 9(5)V99.
+
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-LINE          PIC X(80).
+
+       FD TRANSACTION-LOG-FILE.
+       01 TRANSACTION-LOG-RECORD.
+           05 TL-ITEM-ID         PIC 9(5).
+           05 TL-OPERATION       PIC X(12).
+           05 TL-BEFORE-QTY      PIC 9(5).
+           05 TL-AFTER-QTY       PIC 9(5).
+           05 TL-BEFORE-PRICE    PIC 9(5)V99.
+           05 TL-AFTER-PRICE     PIC 9(5)V99.
+           05 TL-DATE            PIC 9(8).
+           05 TL-TIME            PIC 9(6).
+      * Same layout main.cbl's interactive menu appends to, so a price
+      * sheet run leaves the same kind of audit trail as UPDATE-PRICE.
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF                  PIC X VALUE 'N'.
+       01 WS-UPDATE-COUNT         PIC 9(5) VALUE ZERO.
+       01 WS-EXCEPTION-COUNT      PIC 9(5) VALUE ZERO.
+       01 WS-LOG-OPERATION        PIC X(12).
+       01 WS-LOG-BEFORE-QTY       PIC 9(5).
+       01 WS-LOG-AFTER-QTY        PIC 9(5).
+       01 WS-LOG-BEFORE-PRICE     PIC 9(5)V99.
+       01 WS-LOG-AFTER-PRICE      PIC 9(5)V99.
+       01 WS-EXCEPTION-LINE.
+           05 FILLER              PIC X(19)
+               VALUE "Item not found: ID ".
+           05 WS-EX-ITEM-ID       PIC Z(4)9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN I-O INVENTORY-FILE
+           OPEN INPUT PRICE-UPDATES-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+           OPEN EXTEND TRANSACTION-LOG-FILE
+           PERFORM APPLY-PRICE-UPDATES UNTIL WS-EOF = "Y"
+           PERFORM FINISH-BATCH
+           STOP RUN.
+
+       APPLY-PRICE-UPDATES.
+           READ PRICE-UPDATES-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF
+               NOT AT END
+                   PERFORM APPLY-ONE-UPDATE
+           END-READ.
+
+       APPLY-ONE-UPDATE.
+           MOVE PU-ITEM-ID TO ITEM-ID
+           READ INVENTORY-FILE
+               INVALID KEY
+                   PERFORM WRITE-EXCEPTION
+               NOT INVALID KEY
+                   MOVE ITEM-QUANTITY TO WS-LOG-BEFORE-QTY
+                   MOVE ITEM-PRICE TO WS-LOG-BEFORE-PRICE
+                   MOVE PU-NEW-PRICE TO ITEM-PRICE
+                   REWRITE INVENTORY-RECORD
+                       INVALID KEY
+                           PERFORM WRITE-EXCEPTION
+                       NOT INVALID KEY
+                           ADD 1 TO WS-UPDATE-COUNT
+                           MOVE ITEM-QUANTITY TO WS-LOG-AFTER-QTY
+                           MOVE ITEM-PRICE TO WS-LOG-AFTER-PRICE
+                           MOVE "PRICE UPDATE" TO WS-LOG-OPERATION
+                           PERFORM LOG-TRANSACTION
+                   END-REWRITE
+           END-READ.
+
+       WRITE-EXCEPTION.
+           MOVE PU-ITEM-ID TO WS-EX-ITEM-ID
+           MOVE WS-EXCEPTION-LINE TO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE
+           ADD 1 TO WS-EXCEPTION-COUNT.
+
+       LOG-TRANSACTION.
+           MOVE ITEM-ID TO TL-ITEM-ID
+           MOVE WS-LOG-OPERATION TO TL-OPERATION
+           MOVE WS-LOG-BEFORE-QTY TO TL-BEFORE-QTY
+           MOVE WS-LOG-AFTER-QTY TO TL-AFTER-QTY
+           MOVE WS-LOG-BEFORE-PRICE TO TL-BEFORE-PRICE
+           MOVE WS-LOG-AFTER-PRICE TO TL-AFTER-PRICE
+           ACCEPT TL-DATE FROM DATE YYYYMMDD
+           ACCEPT TL-TIME FROM TIME
+           WRITE TRANSACTION-LOG-RECORD.
+      * Appends the same kind of audit row UPDATE-PRICE writes, so a
+      * bulk price sheet leaves as clear a trail as a one-off change.
+
+       FINISH-BATCH.
+           DISPLAY "Prices updated: " WS-UPDATE-COUNT
+           DISPLAY "Exceptions: " WS-EXCEPTION-COUNT
+           CLOSE INVENTORY-FILE
+           CLOSE PRICE-UPDATES-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE TRANSACTION-LOG-FILE.
